@@ -5,14 +5,483 @@
 
        ENVIRONMENT DIVISION.
       *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREETLOG-FILE ASSIGN TO "GREETLOG"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EMPMAST-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EM-EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT ROSTERIN-FILE ASSIGN TO "ROSTERIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ROSTEROUT-FILE ASSIGN TO "ROSTEROUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHKPT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-FILE-STATUS.
+
+           SELECT HRTERM-FILE ASSIGN TO "HRTERM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS HT-EMP-ID
+               FILE STATUS IS WS-HRTERM-STATUS.
+
+           SELECT TERMEXCP-FILE ASSIGN TO "TERMEXCP"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MOTD-FILE ASSIGN TO "MOTD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MOTD-STATUS.
+
+           SELECT LANGTXT-FILE ASSIGN TO "LANGTXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LANGTXT-STATUS.
+
        DATA DIVISION.
       *
+       FILE SECTION.
+       FD  GREETLOG-FILE
+           RECORDING MODE IS F.
+       01  GREETLOG-REC.
+           COPY greetlog.
+
+       FD  EMPMAST-FILE.
+       01  EMPMAST-REC.
+           COPY empmast.
+
+       FD  ROSTERIN-FILE
+           RECORDING MODE IS F.
+       01  ROSTERIN-REC.
+           COPY rosterrec.
+
+       FD  ROSTEROUT-FILE
+           RECORDING MODE IS F.
+       01  ROSTEROUT-REC.
+           COPY rosterout.
+
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+       01  CHKPT-REC.
+           COPY chkpt.
+
+       FD  HRTERM-FILE.
+       01  HRTERM-REC.
+           COPY hrterm.
+
+       FD  TERMEXCP-FILE
+           RECORDING MODE IS F.
+       01  TERMEXCP-REC.
+           COPY termexcp.
+
+       FD  MOTD-FILE
+           RECORDING MODE IS F.
+       01  MOTD-REC.
+           COPY motd.
+
+       FD  LANGTXT-FILE
+           RECORDING MODE IS F.
+       01  LANGTXT-REC.
+           COPY langtxt.
+
        WORKING-STORAGE SECTION.
-       01 MYNAMEIS PIC X(20).
+       01  WS-RUN-MODE                 PIC X(4)   VALUE 'ONLN'.
+           88  WS-RUN-MODE-BULK                   VALUE 'BULK'.
+           88  WS-RUN-MODE-ONLINE                 VALUE 'ONLN'.
+
+       01  WS-EMP-ID                   PIC X(8).
+       01  WS-EMP-NAME                 PIC X(20).
+       01  WS-EMPMAST-STATUS           PIC X(2).
+       01  WS-HRTERM-STATUS            PIC X(2).
+       01  WS-LANGTXT-STATUS           PIC X(2).
+       01  WS-MOTD-STATUS              PIC X(2).
+       01  WS-LANG-CODE                PIC X(2).
+
+           COPY langtab.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE         PIC 9(8).
+           05  WS-CURRENT-TIME         PIC 9(6).
+           05  FILLER                  PIC X(8).
+
+       01  WS-ATTEMPT-COUNT            PIC 9      VALUE 0.
+       01  WS-BAD-CHAR-COUNT           PIC 9(2)   VALUE 0.
+       01  WS-SUB                      PIC 9(2)   VALUE 0.
+
+       01  WS-VALID-INPUT-SW           PIC X      VALUE 'N'.
+           88  VALID-INPUT-YES                    VALUE 'Y'.
+           88  VALID-INPUT-NO                     VALUE 'N'.
+
+       01  WS-TERMINATED-SW            PIC X      VALUE 'N'.
+           88  WS-EMPLOYEE-TERMINATED             VALUE 'Y'.
+           88  WS-EMPLOYEE-ACTIVE                 VALUE 'N'.
+
+       01  WS-ROSTER-EOF-SW            PIC X      VALUE 'N'.
+           88  WS-ROSTER-EOF                      VALUE 'Y'.
 
-       PROCEDURE DIVISION.
+       01  WS-LANGTXT-EOF-SW           PIC X      VALUE 'N'.
+           88  WS-LANGTXT-EOF                     VALUE 'Y'.
+           88  WS-LANGTXT-NOT-EOF                 VALUE 'N'.
+
+       01  WS-MOTD-EOF-SW              PIC X      VALUE 'N'.
+           88  WS-MOTD-EOF                        VALUE 'Y'.
+           88  WS-MOTD-NOT-EOF                    VALUE 'N'.
+
+       01  WS-CHKPT-EOF-SW             PIC X      VALUE 'N'.
+           88  WS-CHKPT-EOF                       VALUE 'Y'.
+           88  WS-CHKPT-NOT-EOF                   VALUE 'N'.
+
+       01  WS-CHKPT-FILE-STATUS        PIC X(2)   VALUE SPACES.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(4)   VALUE 10.
+       01  WS-ROSTER-READ-COUNT        PIC 9(8)   VALUE 0.
+       01  WS-CHKPT-LAST-COUNT         PIC 9(8)   VALUE 0.
+       01  WS-SKIP-SUB                 PIC 9(8)   VALUE 0.
+
+       LINKAGE SECTION.
+       01  LS-PARM.
+           05  LS-PARM-LEN             PIC S9(4) COMP.
+           05  LS-PARM-TEXT            PIC X(10).
+
+       PROCEDURE DIVISION USING LS-PARM.
       *
-           DISPLAY "Hello from TSO! I am a COBOL program, who are you?"
-           ACCEPT MYNAMEIS
-           DISPLAY "Hello, " FUNCTION TRIM(MYNAMEIS) ", and goodbye."
+           IF LS-PARM-LEN > 0
+               MOVE LS-PARM-TEXT TO WS-RUN-MODE
+           END-IF
+           PERFORM LOAD-LANGUAGE-TABLE
+           IF WS-RUN-MODE-BULK
+               PERFORM PROCESS-BULK-ROSTER
+           ELSE
+               PERFORM PROCESS-ONLINE-SIGNON
+           END-IF
            STOP RUN.
+
+       PROCESS-ONLINE-SIGNON.
+           OPEN EXTEND GREETLOG-FILE
+           OPEN INPUT EMPMAST-FILE
+           OPEN INPUT HRTERM-FILE
+           OPEN EXTEND TERMEXCP-FILE
+           IF WS-EMPMAST-STATUS NOT = "00"
+               DISPLAY "HELLOTSO: EMPMAST FILE NOT AVAILABLE (STATUS "
+                   WS-EMPMAST-STATUS ") - RUN TERMINATED."
+               MOVE 16 TO RETURN-CODE
+               IF WS-HRTERM-STATUS = "00"
+                   CLOSE HRTERM-FILE
+               END-IF
+           ELSE IF WS-HRTERM-STATUS NOT = "00"
+               DISPLAY "HELLOTSO: HRTERM FILE NOT AVAILABLE (STATUS "
+                   WS-HRTERM-STATUS ") - RUN TERMINATED."
+               MOVE 16 TO RETURN-CODE
+               CLOSE EMPMAST-FILE
+           ELSE
+               PERFORM SELECT-LANGUAGE
+               PERFORM GET-VALID-EMPLOYEE-SIGNON
+               IF VALID-INPUT-YES
+                   DISPLAY FUNCTION TRIM(LT-GREETING-PREFIX(LT-IDX))
+                       " " FUNCTION TRIM(WS-EMP-NAME)
+                       FUNCTION TRIM(LT-GREETING-SUFFIX(LT-IDX))
+                   PERFORM WRITE-GREETLOG-RECORD
+                   PERFORM DISPLAY-MOTD-NOTICES
+               ELSE
+                   IF WS-EMPLOYEE-TERMINATED
+                       DISPLAY "HELLOTSO: ACCESS DENIED - EMPLOYEE ID "
+                           "IS NO LONGER ACTIVE. RUN TERMINATED."
+                   ELSE
+                       DISPLAY "HELLOTSO: NO VALID SIGN-ON RECEIVED "
+                           "AFTER " WS-ATTEMPT-COUNT
+                           " ATTEMPTS - RUN TERMINATED."
+                   END-IF
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+               CLOSE EMPMAST-FILE
+               CLOSE HRTERM-FILE
+           END-IF
+           CLOSE GREETLOG-FILE
+           CLOSE TERMEXCP-FILE.
+
+       LOAD-LANGUAGE-TABLE.
+           MOVE 0 TO LT-ENTRY-COUNT
+           OPEN INPUT LANGTXT-FILE
+           IF WS-LANGTXT-STATUS NOT = "00"
+               DISPLAY "HELLOTSO: LANGTXT FILE NOT AVAILABLE (STATUS "
+                   WS-LANGTXT-STATUS ") - USING BUILT-IN ENGLISH TEXT."
+               ADD 1 TO LT-ENTRY-COUNT
+               MOVE 'EN' TO LT-LANG-CODE(LT-ENTRY-COUNT)
+               MOVE 'Hello from TSO! Please enter your employee ID:'
+                   TO LT-PROMPT-TEXT(LT-ENTRY-COUNT)
+               MOVE 'Hello,' TO LT-GREETING-PREFIX(LT-ENTRY-COUNT)
+               MOVE ', and goodbye.'
+                   TO LT-GREETING-SUFFIX(LT-ENTRY-COUNT)
+           ELSE
+               SET WS-LANGTXT-NOT-EOF TO TRUE
+               PERFORM UNTIL WS-LANGTXT-EOF
+                   READ LANGTXT-FILE
+                       AT END
+                           SET WS-LANGTXT-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO LT-ENTRY-COUNT
+                           MOVE LX-LANG-CODE
+                               TO LT-LANG-CODE(LT-ENTRY-COUNT)
+                           MOVE LX-PROMPT-TEXT
+                               TO LT-PROMPT-TEXT(LT-ENTRY-COUNT)
+                           MOVE LX-GREETING-PREFIX
+                               TO LT-GREETING-PREFIX(LT-ENTRY-COUNT)
+                           MOVE LX-GREETING-SUFFIX
+                               TO LT-GREETING-SUFFIX(LT-ENTRY-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE LANGTXT-FILE
+               IF LT-ENTRY-COUNT = 0
+                   DISPLAY "HELLOTSO: LANGTXT FILE IS EMPTY - USING "
+                       "BUILT-IN ENGLISH TEXT."
+                   ADD 1 TO LT-ENTRY-COUNT
+                   MOVE 'EN' TO LT-LANG-CODE(LT-ENTRY-COUNT)
+                   MOVE 'Hello from TSO! Please enter your employee ID:'
+                       TO LT-PROMPT-TEXT(LT-ENTRY-COUNT)
+                   MOVE 'Hello,'
+                       TO LT-GREETING-PREFIX(LT-ENTRY-COUNT)
+                   MOVE ', and goodbye.'
+                       TO LT-GREETING-SUFFIX(LT-ENTRY-COUNT)
+               END-IF
+           END-IF.
+
+       SELECT-LANGUAGE.
+           DISPLAY "Select a language code (EN/ES), or press Enter "
+               "for English:"
+           ACCEPT WS-LANG-CODE
+           IF WS-LANG-CODE = SPACES OR WS-LANG-CODE = LOW-VALUES
+               MOVE LT-DEFAULT-LANG-CODE TO WS-LANG-CODE
+           END-IF
+           PERFORM RESOLVE-LANGUAGE-ENTRY.
+
+       RESOLVE-LANGUAGE-ENTRY.
+           SET LT-IDX TO 1
+           SEARCH LT-ENTRY
+               AT END
+                   PERFORM RESOLVE-DEFAULT-LANGUAGE-ENTRY
+               WHEN LT-LANG-CODE(LT-IDX) = WS-LANG-CODE
+                   CONTINUE
+           END-SEARCH.
+
+       RESOLVE-DEFAULT-LANGUAGE-ENTRY.
+           SET LT-IDX TO 1
+           SEARCH LT-ENTRY
+               AT END
+                   SET LT-IDX TO 1
+               WHEN LT-LANG-CODE(LT-IDX) = LT-DEFAULT-LANG-CODE
+                   CONTINUE
+           END-SEARCH
+           MOVE LT-LANG-CODE(LT-IDX) TO WS-LANG-CODE.
+
+       GET-VALID-EMPLOYEE-SIGNON.
+           MOVE 0 TO WS-ATTEMPT-COUNT
+           SET VALID-INPUT-NO TO TRUE
+           PERFORM UNTIL VALID-INPUT-YES OR WS-ATTEMPT-COUNT = 3
+               ADD 1 TO WS-ATTEMPT-COUNT
+               DISPLAY FUNCTION TRIM(LT-PROMPT-TEXT(LT-IDX))
+               ACCEPT WS-EMP-ID
+               PERFORM VALIDATE-EMPLOYEE-ID
+               IF VALID-INPUT-NO
+                   DISPLAY "Invalid entry - employee ID not recognized "
+                       "or blank. Please retry."
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-EMPLOYEE-ID.
+           PERFORM CHECK-EMPLOYEE-ID-FORMAT
+           IF VALID-INPUT-YES
+               MOVE WS-EMP-ID TO EM-EMP-ID
+               READ EMPMAST-FILE
+                   INVALID KEY
+                       SET VALID-INPUT-NO TO TRUE
+                   NOT INVALID KEY
+                       SET VALID-INPUT-YES TO TRUE
+                       MOVE EM-EMP-NAME TO WS-EMP-NAME
+               END-READ
+           END-IF
+           IF VALID-INPUT-YES
+               PERFORM CHECK-HR-TERMINATION
+               IF WS-EMPLOYEE-TERMINATED
+                   SET VALID-INPUT-NO TO TRUE
+                   MOVE 3 TO WS-ATTEMPT-COUNT
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+           END-IF.
+
+       CHECK-HR-TERMINATION.
+           MOVE WS-EMP-ID TO HT-EMP-ID
+           READ HRTERM-FILE
+               INVALID KEY
+                   SET WS-EMPLOYEE-ACTIVE TO TRUE
+               NOT INVALID KEY
+                   SET WS-EMPLOYEE-TERMINATED TO TRUE
+           END-READ.
+
+       WRITE-EXCEPTION-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO EX-DATE
+           MOVE WS-CURRENT-TIME TO EX-TIME
+           MOVE WS-EMP-ID TO EX-EMP-ID
+           MOVE FUNCTION TRIM(WS-EMP-NAME) TO EX-EMP-NAME
+           MOVE "TERMINATED EMPLOYEE SIGN-ON ATTEMPT" TO EX-REASON
+           WRITE TERMEXCP-REC.
+
+       CHECK-EMPLOYEE-ID-FORMAT.
+           MOVE 0 TO WS-BAD-CHAR-COUNT
+           IF WS-EMP-ID = SPACES OR WS-EMP-ID = LOW-VALUES
+               SET VALID-INPUT-NO TO TRUE
+           ELSE
+               PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 8
+                   IF WS-EMP-ID(WS-SUB:1) < SPACE
+                       ADD 1 TO WS-BAD-CHAR-COUNT
+                   END-IF
+               END-PERFORM
+               IF WS-BAD-CHAR-COUNT > 0
+                   SET VALID-INPUT-NO TO TRUE
+               ELSE
+                   SET VALID-INPUT-YES TO TRUE
+               END-IF
+           END-IF.
+
+       WRITE-GREETLOG-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO GL-DATE
+           MOVE WS-CURRENT-TIME TO GL-TIME
+           MOVE WS-EMP-ID TO GL-EMP-ID
+           MOVE FUNCTION TRIM(WS-EMP-NAME) TO GL-EMP-NAME
+           MOVE WS-LANG-CODE TO GL-LANG-CODE
+           WRITE GREETLOG-REC.
+
+       DISPLAY-MOTD-NOTICES.
+           SET WS-MOTD-NOT-EOF TO TRUE
+           OPEN INPUT MOTD-FILE
+           IF WS-MOTD-STATUS = "00"
+               PERFORM UNTIL WS-MOTD-EOF
+                   READ MOTD-FILE
+                       AT END
+                           SET WS-MOTD-EOF TO TRUE
+                       NOT AT END
+                           DISPLAY FUNCTION TRIM(MT-NOTICE-TEXT)
+                   END-READ
+               END-PERFORM
+               CLOSE MOTD-FILE
+           END-IF.
+
+       PROCESS-BULK-ROSTER.
+           OPEN EXTEND GREETLOG-FILE
+           OPEN INPUT ROSTERIN-FILE
+           PERFORM LOAD-CHECKPOINT
+           IF WS-CHKPT-LAST-COUNT > 0
+               OPEN EXTEND ROSTEROUT-FILE
+               PERFORM SKIP-ALREADY-PROCESSED-RECORDS
+           ELSE
+               OPEN OUTPUT ROSTEROUT-FILE
+           END-IF
+           MOVE LT-DEFAULT-LANG-CODE TO WS-LANG-CODE
+           PERFORM RESOLVE-LANGUAGE-ENTRY
+           PERFORM READ-NEXT-ROSTER-RECORD
+           PERFORM UNTIL WS-ROSTER-EOF
+               PERFORM CHECK-ROSTER-NAME-FORMAT
+               IF VALID-INPUT-YES
+                   PERFORM WRITE-ROSTER-GREETING
+               END-IF
+               IF WS-ROSTER-READ-COUNT > 0 AND
+                       FUNCTION MOD(WS-ROSTER-READ-COUNT,
+                           WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT-RECORD
+               END-IF
+               PERFORM READ-NEXT-ROSTER-RECORD
+           END-PERFORM
+           PERFORM WRITE-CHECKPOINT-COMPLETE
+           CLOSE GREETLOG-FILE
+           CLOSE ROSTERIN-FILE
+           CLOSE ROSTEROUT-FILE.
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-CHKPT-LAST-COUNT
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-FILE-STATUS = "00"
+               SET WS-CHKPT-NOT-EOF TO TRUE
+      *        UNDER DISP=MOD, EVERY WRITE-CHECKPOINT-RECORD CALL
+      *        DURING A RESTARTED RUN ADDS ANOTHER RECORD RATHER THAN
+      *        REPLACING THE PRIOR ONE, SO CHKPT CAN HOLD MORE THAN
+      *        ONE RECORD - READ ALL THE WAY TO EOF AND KEEP ONLY THE
+      *        LAST ONE WRITTEN, NOT JUST THE FIRST.
+               PERFORM UNTIL WS-CHKPT-EOF
+                   READ CHKPT-FILE
+                       AT END
+                           SET WS-CHKPT-EOF TO TRUE
+                       NOT AT END
+                           IF CK-STATUS = "I"
+                               MOVE CK-LAST-COUNT TO WS-CHKPT-LAST-COUNT
+                           ELSE
+                               MOVE 0 TO WS-CHKPT-LAST-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHKPT-FILE
+           END-IF.
+
+       SKIP-ALREADY-PROCESSED-RECORDS.
+           PERFORM VARYING WS-SKIP-SUB FROM 1 BY 1
+                   UNTIL WS-SKIP-SUB > WS-CHKPT-LAST-COUNT
+                       OR WS-ROSTER-EOF
+               PERFORM READ-NEXT-ROSTER-RECORD
+           END-PERFORM.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE WS-ROSTER-READ-COUNT TO CK-LAST-COUNT
+           MOVE "I" TO CK-STATUS
+           OPEN OUTPUT CHKPT-FILE
+           WRITE CHKPT-REC
+           CLOSE CHKPT-FILE.
+
+       WRITE-CHECKPOINT-COMPLETE.
+           MOVE WS-ROSTER-READ-COUNT TO CK-LAST-COUNT
+           MOVE "C" TO CK-STATUS
+           OPEN OUTPUT CHKPT-FILE
+           WRITE CHKPT-REC
+           CLOSE CHKPT-FILE.
+
+       READ-NEXT-ROSTER-RECORD.
+           READ ROSTERIN-FILE
+               AT END
+                   SET WS-ROSTER-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ROSTER-READ-COUNT
+           END-READ.
+
+       CHECK-ROSTER-NAME-FORMAT.
+           MOVE 0 TO WS-BAD-CHAR-COUNT
+           SET VALID-INPUT-NO TO TRUE
+           IF RR-EMP-NAME NOT = SPACES AND RR-EMP-NAME NOT = LOW-VALUES
+               PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20
+                   IF RR-EMP-NAME(WS-SUB:1) < SPACE
+                       ADD 1 TO WS-BAD-CHAR-COUNT
+                   END-IF
+               END-PERFORM
+               IF WS-BAD-CHAR-COUNT = 0
+                   SET VALID-INPUT-YES TO TRUE
+               END-IF
+           END-IF.
+
+       WRITE-ROSTER-GREETING.
+           MOVE SPACES TO ROSTEROUT-REC
+           STRING FUNCTION TRIM(LT-GREETING-PREFIX(LT-IDX)) " "
+                   DELIMITED BY SIZE
+               FUNCTION TRIM(RR-EMP-NAME)
+                   DELIMITED BY SIZE
+               FUNCTION TRIM(LT-GREETING-SUFFIX(LT-IDX))
+                   DELIMITED BY SIZE
+               INTO RO-GREETING-LINE
+           END-STRING
+           WRITE ROSTEROUT-REC
+           MOVE RR-EMP-NAME(1:8) TO WS-EMP-ID
+           MOVE RR-EMP-NAME TO WS-EMP-NAME
+           PERFORM WRITE-GREETLOG-RECORD.
