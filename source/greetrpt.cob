@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    GREETRPT.
+       AUTHOR.        STUDENT.
+      *
+      * COMPANION REPORTING PROGRAM FOR HELLOTSO. READS THE GREETLOG
+      * AUDIT TRAIL AND PRODUCES ONE SUMMARY LINE PER CALENDAR DATE
+      * SHOWING TOTAL SIGN-ONS AND DISTINCT EMPLOYEES SEEN THAT DAY.
+      * GREETLOG IS WRITTEN IN CHRONOLOGICAL (APPEND) ORDER, SO A
+      * SIMPLE DATE CONTROL BREAK IS SUFFICIENT - NO SORT STEP NEEDED.
+      *
+      * GREETSUM IS APPENDED TO, NOT REPLACED, SO THIS PROGRAM CAN RUN
+      * ONCE PER DAY WITHOUT LOSING PRIOR DAYS' ROWS: FIND-LAST-
+      * REPORTED-DATE READS ANY EXISTING GREETSUM FIRST TO FIND THE
+      * NEWEST DATE ALREADY REPORTED, AND PROCESS-GREETLOG-RECORDS
+      * SKIPS GREETLOG ENTRIES THAT ARE NOT NEWER THAN THAT DATE.
+
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREETLOG-FILE ASSIGN TO "GREETLOG"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GREETSUM-FILE ASSIGN TO "GREETSUM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GREETSUM-STATUS.
+
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  GREETLOG-FILE
+           RECORDING MODE IS F.
+       01  GREETLOG-REC.
+           COPY greetlog.
+
+       FD  GREETSUM-FILE
+           RECORDING MODE IS F.
+       01  GREETSUM-REC.
+           COPY greetsum.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                   PIC X      VALUE 'N'.
+           88  WS-EOF                             VALUE 'Y'.
+
+       01  WS-FIRST-RECORD-SW          PIC X      VALUE 'Y'.
+           88  WS-FIRST-RECORD                    VALUE 'Y'.
+           88  WS-NOT-FIRST-RECORD                VALUE 'N'.
+
+       01  WS-FOUND-SW                 PIC X      VALUE 'N'.
+           88  WS-FOUND                           VALUE 'Y'.
+           88  WS-NOT-FOUND                       VALUE 'N'.
+
+       01  WS-GREETSUM-STATUS          PIC X(2)   VALUE SPACES.
+       01  WS-GREETSUM-EOF-SW          PIC X      VALUE 'N'.
+           88  WS-GREETSUM-EOF                    VALUE 'Y'.
+           88  WS-GREETSUM-NOT-EOF                VALUE 'N'.
+
+       01  WS-LAST-REPORTED-DATE       PIC 9(8)   VALUE 0.
+       01  WS-CURRENT-LOG-DATE         PIC 9(8)   VALUE 0.
+       01  WS-DAILY-TOTAL              PIC 9(7)   VALUE 0.
+       01  WS-DAILY-DISTINCT           PIC 9(7)   VALUE 0.
+       01  WS-DISTINCT-COUNT           PIC 9(3)   VALUE 0.
+       01  WS-SUB                      PIC 9(3)   VALUE 0.
+
+       01  WS-DISTINCT-TABLE.
+           05  WS-DISTINCT-ENTRY OCCURS 500 TIMES
+                                       PIC X(20).
+
+       PROCEDURE DIVISION.
+      *
+           PERFORM FIND-LAST-REPORTED-DATE
+           PERFORM INITIALIZE-REPORT
+           PERFORM PROCESS-GREETLOG-RECORDS UNTIL WS-EOF
+           IF NOT WS-FIRST-RECORD
+               PERFORM WRITE-DAILY-SUMMARY
+           END-IF
+           PERFORM TERMINATE-REPORT
+           STOP RUN.
+
+       FIND-LAST-REPORTED-DATE.
+           MOVE 0 TO WS-LAST-REPORTED-DATE
+           OPEN INPUT GREETSUM-FILE
+           IF WS-GREETSUM-STATUS = "00"
+               SET WS-GREETSUM-NOT-EOF TO TRUE
+               PERFORM UNTIL WS-GREETSUM-EOF
+                   READ GREETSUM-FILE
+                       AT END
+                           SET WS-GREETSUM-EOF TO TRUE
+                       NOT AT END
+                           IF GS-DATE > WS-LAST-REPORTED-DATE
+                               MOVE GS-DATE TO WS-LAST-REPORTED-DATE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GREETSUM-FILE
+           END-IF.
+
+       INITIALIZE-REPORT.
+           OPEN INPUT GREETLOG-FILE
+           OPEN EXTEND GREETSUM-FILE
+           PERFORM READ-NEXT-GREETLOG-RECORD.
+
+       PROCESS-GREETLOG-RECORDS.
+           IF GL-DATE > WS-LAST-REPORTED-DATE
+               IF WS-FIRST-RECORD
+                   MOVE GL-DATE TO WS-CURRENT-LOG-DATE
+                   SET WS-NOT-FIRST-RECORD TO TRUE
+               END-IF
+               IF GL-DATE NOT = WS-CURRENT-LOG-DATE
+                   PERFORM WRITE-DAILY-SUMMARY
+                   MOVE GL-DATE TO WS-CURRENT-LOG-DATE
+                   PERFORM RESET-DAILY-COUNTERS
+               END-IF
+               ADD 1 TO WS-DAILY-TOTAL
+               PERFORM CHECK-DISTINCT-EMPLOYEE
+           END-IF
+           PERFORM READ-NEXT-GREETLOG-RECORD.
+
+       CHECK-DISTINCT-EMPLOYEE.
+           SET WS-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-DISTINCT-COUNT
+               IF WS-DISTINCT-ENTRY(WS-SUB) = GL-EMP-NAME
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               IF WS-DISTINCT-COUNT < 500
+                   ADD 1 TO WS-DISTINCT-COUNT
+                   MOVE GL-EMP-NAME
+                       TO WS-DISTINCT-ENTRY(WS-DISTINCT-COUNT)
+                   ADD 1 TO WS-DAILY-DISTINCT
+               ELSE
+                   DISPLAY "GREETRPT: DISTINCT TABLE FULL (500) FOR "
+                       WS-CURRENT-LOG-DATE
+                       " - DISTINCT COUNT FOR THIS DATE IS UNDERSTATED."
+               END-IF
+           END-IF.
+
+       WRITE-DAILY-SUMMARY.
+           MOVE WS-CURRENT-LOG-DATE TO GS-DATE
+           MOVE WS-DAILY-TOTAL TO GS-TOTAL-SIGNONS
+           MOVE WS-DAILY-DISTINCT TO GS-DISTINCT-EMPLOYEES
+           WRITE GREETSUM-REC.
+
+       RESET-DAILY-COUNTERS.
+           MOVE 0 TO WS-DAILY-TOTAL
+           MOVE 0 TO WS-DAILY-DISTINCT
+           MOVE 0 TO WS-DISTINCT-COUNT.
+
+       READ-NEXT-GREETLOG-RECORD.
+           READ GREETLOG-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       TERMINATE-REPORT.
+           CLOSE GREETLOG-FILE
+           CLOSE GREETSUM-FILE.
