@@ -0,0 +1,9 @@
+      *****************************************************************
+      * GREETLOG - HELLOTSO SIGN-ON AUDIT LOG RECORD LAYOUT
+      *****************************************************************
+       05  GL-DATE                     PIC 9(8).
+       05  GL-TIME                     PIC 9(6).
+       05  GL-EMP-ID                   PIC X(8).
+       05  GL-EMP-NAME                 PIC X(20).
+       05  GL-LANG-CODE                PIC X(2).
+       05  FILLER                      PIC X(4).
