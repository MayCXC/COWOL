@@ -0,0 +1,8 @@
+      *****************************************************************
+      * HRTERM - HR EXTRACT OF TERMINATED/INACTIVE EMPLOYEES,
+      * INDEXED BY EMPLOYEE ID (SAME KEY AS EMPMAST).
+      *****************************************************************
+       05  HT-EMP-ID                   PIC X(8).
+       05  HT-EMP-NAME                 PIC X(20).
+       05  HT-TERM-DATE                PIC 9(8).
+       05  FILLER                      PIC X(4).
