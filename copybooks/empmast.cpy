@@ -0,0 +1,6 @@
+      *****************************************************************
+      * EMPMAST - EMPLOYEE MASTER RECORD LAYOUT (INDEXED BY EMP ID)
+      *****************************************************************
+       05  EM-EMP-ID                   PIC X(8).
+       05  EM-EMP-NAME                 PIC X(20).
+       05  FILLER                      PIC X(12).
