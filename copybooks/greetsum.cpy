@@ -0,0 +1,9 @@
+      *****************************************************************
+      * GREETSUM - HELLOTSO DAILY USAGE SUMMARY REPORT RECORD LAYOUT
+      *****************************************************************
+       05  GS-DATE                     PIC 9(8).
+       05  FILLER                      PIC X(2)   VALUE SPACES.
+       05  GS-TOTAL-SIGNONS            PIC ZZZ,ZZ9.
+       05  FILLER                      PIC X(2)   VALUE SPACES.
+       05  GS-DISTINCT-EMPLOYEES       PIC ZZZ,ZZ9.
+       05  FILLER                      PIC X(40)  VALUE SPACES.
