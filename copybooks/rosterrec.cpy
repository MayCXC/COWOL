@@ -0,0 +1,4 @@
+      *****************************************************************
+      * ROSTERREC - BULK ROSTER INPUT RECORD LAYOUT (ONE NAME PER REC)
+      *****************************************************************
+       05  RR-EMP-NAME                 PIC X(20).
