@@ -0,0 +1,10 @@
+      *****************************************************************
+      * TERMEXCP - EXCEPTION REPORT: SIGN-ON ATTEMPT BY A TERMINATED
+      * OR INACTIVE EMPLOYEE (CROSS-CHECKED AGAINST HRTERM).
+      *****************************************************************
+       05  EX-DATE                     PIC 9(8).
+       05  EX-TIME                     PIC 9(6).
+       05  EX-EMP-ID                   PIC X(8).
+       05  EX-EMP-NAME                 PIC X(20).
+       05  EX-REASON                   PIC X(35).
+       05  FILLER                      PIC X(1).
