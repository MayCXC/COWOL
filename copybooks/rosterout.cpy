@@ -0,0 +1,4 @@
+      *****************************************************************
+      * ROSTEROUT - PERSONALIZED GREETING LINE WRITTEN PER ROSTER NAME
+      *****************************************************************
+       05  RO-GREETING-LINE            PIC X(80).
