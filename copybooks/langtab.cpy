@@ -0,0 +1,18 @@
+      *****************************************************************
+      * LANGTAB - HELLOTSO LANGUAGE TEXT TABLE, KEYED BY 2-CHAR CODE.
+      * LOADED AT RUN TIME FROM THE LANGTXT DATASET (SEE LOAD-LANGUAGE-
+      * TABLE) SO WORDING CHANGES AND NEW LANGUAGES DO NOT REQUIRE A
+      * RECOMPILE. IF LANGTXT ISN'T AVAILABLE, A SINGLE BUILT-IN
+      * ENGLISH ENTRY IS USED SO THE SIGN-ON SCREEN STILL WORKS.
+      *****************************************************************
+       01  LT-ENTRY-COUNT              PIC 9(2) VALUE 0.
+       01  LT-DEFAULT-LANG-CODE        PIC X(2) VALUE 'EN'.
+
+       01  LT-TABLE.
+           05  LT-ENTRY OCCURS 1 TO 20 TIMES
+                       DEPENDING ON LT-ENTRY-COUNT
+                       INDEXED BY LT-IDX.
+               10  LT-LANG-CODE        PIC X(2).
+               10  LT-PROMPT-TEXT      PIC X(55).
+               10  LT-GREETING-PREFIX  PIC X(8).
+               10  LT-GREETING-SUFFIX  PIC X(17).
