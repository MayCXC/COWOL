@@ -0,0 +1,6 @@
+      *****************************************************************
+      * MOTD - MESSAGE-OF-THE-DAY / DAILY NOTICE TEXT, MAINTAINED BY
+      * OPERATIONS WITHOUT A RECOMPILE. ONE LINE OF TEXT PER RECORD;
+      * EVERY RECORD PRESENT IS DISPLAYED, IN ORDER, AFTER SIGN-ON.
+      *****************************************************************
+       05  MT-NOTICE-TEXT              PIC X(80).
