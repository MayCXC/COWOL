@@ -0,0 +1,9 @@
+      *****************************************************************
+      * LANGTXT - EXTERNAL DATASET RECORD LAYOUT, ONE ROW PER LANGUAGE.
+      * OPERATIONS MAINTAINS THIS DATASET DIRECTLY; HELLOTSO LOADS IT
+      * INTO THE LT-TABLE (LANGTAB COPYBOOK) AT STARTUP.
+      *****************************************************************
+       05  LX-LANG-CODE                PIC X(2).
+       05  LX-PROMPT-TEXT              PIC X(55).
+       05  LX-GREETING-PREFIX          PIC X(8).
+       05  LX-GREETING-SUFFIX          PIC X(17).
