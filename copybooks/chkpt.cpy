@@ -0,0 +1,8 @@
+      *****************************************************************
+      * CHKPT - BULK ROSTER RUN CHECKPOINT/RESTART MARKER RECORD
+      *****************************************************************
+       05  CK-LAST-COUNT               PIC 9(8).
+       05  CK-STATUS                   PIC X(1).
+      *    CK-STATUS: 'I' = RUN IN PROGRESS, RESTARTABLE
+      *               'C' = RUN COMPLETED, NEXT RUN STARTS FROM TOP
+       05  FILLER                      PIC X(11).
