@@ -0,0 +1,28 @@
+//HELLOBLR JOB (ACCTNO),'HELLOTSO BULK RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* RESTART MEMBER FOR THE SHIFT-CHANGE BULK ROSTER RUN - SUBMIT THIS
+//* (NOT hellotso_bulk.jcl) WHEN STEP010 OF hellotso_bulk.jcl HAS
+//* ABENDED PARTWAY THROUGH. ROSTEROUT AND CHKPT ARE DISP=MOD SO THE
+//* PARTIAL OUTPUT AND CHECKPOINT LEFT BY THE ABENDED RUN ARE REUSED
+//* INSTEAD OF BEING RECREATED; HELLOTSO READS CHKPT ON START-UP AND
+//* SKIPS BACK TO THE LAST COMMITTED ROSTER RECORD INSTEAD OF
+//* STARTING THE ROSTER OVER FROM THE TOP. ONCE THIS COMPLETES
+//* NORMALLY, GO BACK TO hellotso_bulk.jcl FOR THE NEXT DAY'S RUN.
+//*
+//STEP010  EXEC PGM=HELLOTSO,PARM='BULK'
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..HELLOTSO.LOADLIB
+//LANGTXT  DD DISP=SHR,DSN=&SYSUID..HELLOTSO.LANGTXT
+//ROSTERIN DD DISP=SHR,DSN=&SYSUID..HELLOTSO.ROSTERIN
+//ROSTEROUT DD DISP=(MOD,CATLG,CATLG),
+//             DSN=&SYSUID..HELLOTSO.ROSTEROUT,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0),
+//             SPACE=(TRK,(5,5))
+//CHKPT    DD DISP=(MOD,CATLG,CATLG),
+//             DSN=&SYSUID..HELLOTSO.CHKPT,
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0),
+//             SPACE=(TRK,(1,1))
+//GREETLOG DD DISP=MOD,DSN=&SYSUID..HELLOTSO.GREETLOG,
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
