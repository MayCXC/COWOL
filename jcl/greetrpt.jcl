@@ -0,0 +1,22 @@
+//GREETRPT JOB (ACCTNO),'DAILY USAGE RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* END-OF-DAY COMPANION REPORT FOR HELLOTSO - TALLIES SIGN-ON
+//* VOLUME AND DISTINCT EMPLOYEES PER DAY FROM THE GREETLOG AUDIT
+//* TRAIL. TYPICALLY SCHEDULED AFTER THE LAST HELLOTSO STEP OF
+//* THE DAY.
+//*
+//* GREETSUM IS APPENDED TO, NOT RECREATED, SO THIS JOB CAN RUN ONCE
+//* PER DAY INDEFINITELY - GREETRPT READS ANY EXISTING GREETSUM ROWS
+//* ON START-UP TO FIND THE NEWEST DATE ALREADY REPORTED AND ONLY
+//* WRITES ROWS FOR NEWER GREETLOG DATES, SO RERUNNING DOES NOT
+//* DUPLICATE A DAY THAT WAS ALREADY REPORTED.
+//*
+//STEP010  EXEC PGM=GREETRPT
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..HELLOTSO.LOADLIB
+//GREETLOG DD DISP=SHR,DSN=&SYSUID..HELLOTSO.GREETLOG
+//GREETSUM DD DISP=(MOD,CATLG,CATLG),
+//             DSN=&SYSUID..HELLOTSO.GREETSUM,
+//             DCB=(RECFM=FB,LRECL=66,BLKSIZE=0),
+//             SPACE=(TRK,(1,1))
+//SYSOUT   DD SYSOUT=*
