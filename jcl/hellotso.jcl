@@ -0,0 +1,44 @@
+//HELLOTSO JOB (ACCTNO),'HELLOTSO BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* RUNS HELLOTSO UNATTENDED DURING THE OVERNIGHT BATCH WINDOW.
+//* THE EMPLOYEE ID THAT WOULD NORMALLY BE KEYED AT A 3270 SCREEN
+//* IS SUPPLIED HERE AS A SYSIN CARD; ALL DISPLAY OUTPUT GOES TO
+//* THE SYSOUT DATASET INSTEAD OF A TERMINAL.
+//*
+//* MOTD IS A PLAIN SEQUENTIAL DATASET OPERATIONS CAN EDIT WITH ANY
+//* TSO EDITOR - EACH RECORD IS ONE DAILY-NOTICE LINE DISPLAYED
+//* AFTER A SUCCESSFUL SIGN-ON, NO RECOMPILE REQUIRED.
+//*
+//* LANGTXT IS ALSO A PLAIN SEQUENTIAL DATASET, ONE 82-BYTE RECORD
+//* PER LANGUAGE (CODE/PROMPT/GREETING PREFIX/GREETING SUFFIX) -
+//* OPERATIONS CAN CHANGE GREETING WORDING OR ADD A LANGUAGE BY
+//* EDITING THIS DATASET, NO RECOMPILE REQUIRED. IF IT IS MISSING
+//* OR EMPTY, HELLOTSO FALLS BACK TO A BUILT-IN ENGLISH ENTRY.
+//*
+//* SYSIN CARRIES THE 2-CHARACTER LANGUAGE CODE (SELECT-LANGUAGE'S
+//* ACCEPT) FOLLOWED BY UP TO 3 EMPLOYEE-ID CARDS (GET-VALID-
+//* EMPLOYEE-SIGNON'S ACCEPT, WHICH RETRIES TWICE MORE ON A BAD ID
+//* AND HAS NO FROM CLAUSE, SO EACH RETRY CONSUMES THE NEXT SYSIN
+//* CARD). 3 ID CARDS ARE SUPPLIED SO THE FULL RETRY CONTRACT HAS
+//* INPUT TO CONSUME EVEN IF THE FIRST TWO ARE REJECTED; IF THE
+//* FIRST CARD SUCCEEDS, THE REMAINING CARDS ARE SIMPLY NEVER READ.
+//*
+//STEP010  EXEC PGM=HELLOTSO
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..HELLOTSO.LOADLIB
+//EMPMAST  DD DISP=SHR,DSN=&SYSUID..HELLOTSO.EMPMAST
+//HRTERM   DD DISP=SHR,DSN=&SYSUID..HELLOTSO.HRTERM
+//TERMEXCP DD DISP=MOD,DSN=&SYSUID..HELLOTSO.TERMEXCP,
+//             DCB=(RECFM=FB,LRECL=78,BLKSIZE=0)
+//MOTD     DD DISP=SHR,DSN=&SYSUID..HELLOTSO.MOTD
+//LANGTXT  DD DISP=SHR,DSN=&SYSUID..HELLOTSO.LANGTXT
+//GREETLOG DD DISP=MOD,DSN=&SYSUID..HELLOTSO.GREETLOG,
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+EN
+12345678
+12345678
+12345678
+/*
