@@ -0,0 +1,50 @@
+//HELLOBLK JOB (ACCTNO),'HELLOTSO BULK ROSTER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* SHIFT-CHANGE BULK ROSTER RUN - GREETS EVERY OPERATOR NAME IN
+//* ROSTERIN (ONE 20-BYTE NAME PER RECORD) AND WRITES THE
+//* PERSONALIZED GREETING LINES TO ROSTEROUT. PARM='BULK' SELECTS
+//* THIS MODE INSTEAD OF THE NORMAL ONE-AT-A-TIME SIGN-ON SCREEN.
+//*
+//* THIS IS THE COLD-START MEMBER - ROSTEROUT AND CHKPT ARE DISP=NEW
+//* SO EACH DAY'S RUN STARTS FROM A GENUINELY EMPTY OUTPUT AND
+//* CHECKPOINT (ON REAL MVS, OPEN OUTPUT AGAINST A DISP=MOD DATASET
+//* POSITIONS AT THE END INSTEAD OF TRUNCATING, WHICH WOULD LEAVE
+//* YESTERDAY'S ROSTEROUT/CHKPT CONTENT IN PLACE UNDER A FRESH RUN).
+//*
+//* CHKPT RECORDS PROGRESS EVERY 10 NAMES. IF THIS STEP ABENDS, DO
+//* NOT RESUBMIT THIS MEMBER - IT WOULD FAIL ALLOCATION SINCE
+//* ROSTEROUT/CHKPT ALREADY EXIST FROM THE ABENDED RUN. INSTEAD
+//* SUBMIT hellotso_bulk_restart.jcl, WHICH REUSES THE EXISTING
+//* (CATALOGED) DATASETS SO HELLOTSO CAN READ CHKPT AND SKIP BACK TO
+//* THE LAST COMMITTED ROSTER RECORD INSTEAD OF STARTING OVER.
+//*
+//* STEP005 CLEARS OUT ANY COMPLETED RUN'S ROSTEROUT/CHKPT LEFT
+//* CATALOGED FROM A PRIOR DAY SO DISP=NEW BELOW CAN SUCCEED; SET
+//* MAXCC=0 IGNORES THE "ENTRY NOT FOUND" CONDITION ON A DATASET'S
+//* VERY FIRST DAY.
+//*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+    DELETE &SYSUID..HELLOTSO.ROSTEROUT
+    SET MAXCC = 0
+    DELETE &SYSUID..HELLOTSO.CHKPT
+    SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=HELLOTSO,PARM='BULK'
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..HELLOTSO.LOADLIB
+//LANGTXT  DD DISP=SHR,DSN=&SYSUID..HELLOTSO.LANGTXT
+//ROSTERIN DD DISP=SHR,DSN=&SYSUID..HELLOTSO.ROSTERIN
+//ROSTEROUT DD DISP=(NEW,CATLG,CATLG),
+//             DSN=&SYSUID..HELLOTSO.ROSTEROUT,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0),
+//             SPACE=(TRK,(5,5))
+//CHKPT    DD DISP=(NEW,CATLG,CATLG),
+//             DSN=&SYSUID..HELLOTSO.CHKPT,
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0),
+//             SPACE=(TRK,(1,1))
+//GREETLOG DD DISP=MOD,DSN=&SYSUID..HELLOTSO.GREETLOG,
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
